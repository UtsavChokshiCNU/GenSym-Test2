@@ -3,11 +3,26 @@
       *                                                             *
       * bndsel.cob : This file gets included in sample10.pco file.  *
       ***************************************************************
+      * Maintenance history:                                        *
+      * - SQLDNUM/OCCURS raised from 20 to WS-MAX-SELECT-ITEMS (100) *
+      *   so wide reporting queries no longer get silently          *
+      *   truncated when SQLDFND (actual column count returned by   *
+      *   DESCRIBE) exceeds the old 20-column cap. Oracle's SQLDA   *
+      *   layout requires SQLDNUM/the OCCURS bound to be fixed at   *
+      *   compile time (the OCI DESCRIBE call walks the array using *
+      *   that bound, it is not a true OCCURS ... DEPENDING ON      *
+      *   table), so "dynamic" here means "generous fixed ceiling"  *
+      *   rather than an elastic table - the same approach Oracle's *
+      *   own sqlda-generator utility uses when you ask it for a    *
+      *   bigger SQLDA.                                             *
+      ***************************************************************
+
+       01  WS-MAX-SELECT-ITEMS       PIC S9(9) COMP-5 VALUE 100.
 
        01  BNDDSC.
-           02  SQLDNUM             PIC S9(9) COMP-5 VALUE 20.
+           02  SQLDNUM             PIC S9(9) COMP-5 VALUE 100.
            02  SQLDFND             PIC S9(9) COMP-5.
-           02  BNDDVAR             OCCURS 20 TIMES.
+           02  BNDDVAR             OCCURS 100 TIMES.
                03 BNDDV            PIC S9(9) COMP-5.
                03 BNDDFMT          PIC S9(9) COMP-5.
                03 BNDDVLN          PIC S9(9) COMP-5.
@@ -15,6 +30,11 @@
                03 BNDDVTYP         PIC S9(4) COMP-5.
                03 BNDDI            PIC S9(9) COMP-5.
                03 BNDDH-VNAME      PIC S9(9) COMP-5.
+      * BNDDH-VNAME holds the address of the bind-variable name text,
+      * not the text itself; this REDEFINES lets callers SET ADDRESS
+      * OF a BASED buffer TO BNDDH-VNAME-PTR(n) to dereference it
+      * (see BNDVAL.cob) instead of moving the raw pointer value.
+               03 BNDDH-VNAME-PTR  REDEFINES BNDDH-VNAME USAGE POINTER.
                03 BNDDH-MAX-VNAMEL PIC S9(4) COMP-5.
                03 BNDDH-CUR-VNAMEL PIC S9(4) COMP-5.
                03 BNDDI-VNAME      PIC S9(9) COMP-5.
@@ -23,12 +43,26 @@
                03 BNDDFCLP         PIC S9(9) COMP-5.
                03 BNDDFCRCP        PIC S9(9) COMP-5.
        01  XBNDDI.
-           03  BND-DI                OCCURS 20 TIMES PIC S9(4) COMP-5.
+           03  BND-DI                OCCURS 100 TIMES PIC S9(4) COMP-5.
+
+      * Bind-side validation results (populated by BNDVAL before the
+      * EXECUTE for a dynamic statement is issued - see BNDVAL.cob).
+       01  BND-VALIDATION-RESULT.
+           02  BND-VALID-FLAG        PIC X VALUE 'Y'.
+               88  BND-VALUES-OK             VALUE 'Y'.
+               88  BND-VALUES-INVALID         VALUE 'N'.
+           02  BND-INVALID-COLNUM    PIC S9(9) COMP-5 VALUE ZERO.
+           02  BND-INVALID-VNAME     PIC X(30) VALUE SPACES.
+      * Sized for the longest message 100-VALIDATE-ONE-COLUMN builds
+      * (see bndval.cob): "bind column " + 9-digit colnum + ": supplied
+      * length " + 9-digit len + " exceeds expected BNDDVLN " + 9-digit
+      * len = 83 bytes; PIC X(80) truncated the tail silently.
+           02  BND-VALID-MSG         PIC X(90) VALUE SPACES.
 
        01  SELDSC.
-           02  SQLDNUM             PIC S9(9) COMP-5 VALUE 20.
+           02  SQLDNUM             PIC S9(9) COMP-5 VALUE 100.
            02  SQLDFND             PIC S9(9) COMP-5.
-           02  SELDVAR             OCCURS 20 TIMES.
+           02  SELDVAR             OCCURS 100 TIMES.
                03 SELDV            PIC S9(9) COMP-5.
                03 SELDFMT          PIC S9(9) COMP-5.
                03 SELDVLN          PIC S9(9) COMP-5.
@@ -36,6 +70,11 @@
                03 SELDVTYP         PIC S9(4) COMP-5.
                03 SELDI            PIC S9(9) COMP-5.
                03 SELDH-VNAME      PIC S9(9) COMP-5.
+      * SELDH-VNAME holds the address of the column-name text, not
+      * the text itself; this REDEFINES lets callers SET ADDRESS OF
+      * a BASED buffer TO SELDH-VNAME-PTR(n) to dereference it (see
+      * COLCAT.pco) instead of moving the raw pointer value.
+               03 SELDH-VNAME-PTR  REDEFINES SELDH-VNAME USAGE POINTER.
                03 SELDH-MAX-VNAMEL PIC S9(4) COMP-5.
                03 SELDH-CUR-VNAMEL PIC S9(4) COMP-5.
                03 SELDI-VNAME      PIC S9(9) COMP-5.
@@ -44,7 +83,35 @@
                03 SELDFCLP         PIC S9(9) COMP-5.
                03 SELDFCRCP        PIC S9(9) COMP-5.
        01  XSELDI.
-           03  SEL-DI                OCCURS 20 TIMES PIC S9(4) COMP-5.
+           03  SEL-DI                OCCURS 100 TIMES PIC S9(4) COMP-5.
+
+      * Per-column metadata captured off the scalar PRECISION/SCALE/
+      * NULLS-ALLOWED working fields below as each column is
+      * described, so the whole row of metadata survives past the
+      * single-column describe loop (needed by the column-catalog
+      * report, the descriptor cache, and NUMBER precision/scale
+      * formatting).
+       01  SELD-COLUMN-META.
+           02  SELD-PRECISION        OCCURS 100 TIMES PIC S9(9) COMP-5.
+           02  SELD-SCALE            OCCURS 100 TIMES PIC S9(9) COMP-5.
+           02  SELD-NULLABLE         OCCURS 100 TIMES PIC X VALUE 'Y'.
+               88  SELD-COL-NULLABLE        VALUE 'Y'.
+               88  SELD-COL-NOT-NULLABLE    VALUE 'N'.
+
+      * Per-column display buffers sized off the real DISPLAY-LENGTH
+      * returned by DESCRIBE rather than the old flat 80-byte
+      * MAX-LENGTH. WS-DISPLAY-BUFFER-MAX is a generous ceiling for
+      * the largest value we will ever hold in-memory for display;
+      * SELD-TRUNC-FLAG is set (and left visible in the output row)
+      * whenever a column's real DISPLAY-LENGTH still will not fit,
+      * so truncation is loud instead of silent.
+       01  WS-DISPLAY-BUFFER-MAX     PIC S9(9) COMP-5 VALUE 2000.
+       01  SELD-DISPLAY-INFO.
+           02  SELD-DISPLAY-LEN      OCCURS 100 TIMES PIC S9(9) COMP-5.
+           02  SELD-TRUNC-FLAG       OCCURS 100 TIMES PIC X VALUE 'N'.
+               88  SELD-COL-TRUNCATED       VALUE 'Y'
+                   WHEN SET TO FALSE 'N'.
+           02  SELD-DISPLAY-BUFFER   OCCURS 100 TIMES PIC X(2000).
 
        01  PRECISION                 PIC S9(9) COMP-5.
        01  SCALE                     PIC S9(9) COMP-5.
