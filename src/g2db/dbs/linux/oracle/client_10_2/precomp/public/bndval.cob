@@ -0,0 +1,143 @@
+      ***************************************************************
+      * BNDVAL : Bind-side validation for the SAMPLE10 dynamic SQL    *
+      *          Method 4 driver.                                     *
+      *                                                                *
+      * BNDDSC captures the expected type (BNDDVTYP) and length        *
+      * (BNDDVLN) for every bind placeholder after DESCRIBE BIND        *
+      * VARIABLES, but nothing checked the actual value about to be     *
+      * bound against that metadata before EXECUTE/OPEN ran - a          *
+      * mismatched host variable just surfaced as a cryptic Oracle       *
+      * SQLCODE at runtime. This subprogram checks each supplied bind    *
+      * value's length/type against BNDDVTYP/BNDDVLN up front and         *
+      * reports a clear, column-numbered error in BND-VALIDATION-RESULT  *
+      * (see bndsel.cob) before the caller goes anywhere near EXECUTE.    *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BNDVAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COL-INDEX               PIC S9(9) COMP-5.
+       01  WS-COLNUM-DISPLAY          PIC ZZZZZZZZ9.
+       01  WS-SUPPLIED-LEN-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-EXPECTED-LEN-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-SUPPLIED-TYPE-DISPLAY   PIC ZZZZ9.
+       01  WS-EXPECTED-TYPE-DISPLAY   PIC ZZZZ9.
+       01  WS-COL-LOOP-LIMIT          PIC S9(9) COMP-5.
+
+      * BASED buffer used to dereference BNDDH-VNAME-PTR (the SQLDA
+      * bind-variable name pointer) - see bndsel.cob.
+       01  WS-VNAME-BUFFER            PIC X(30) BASED.
+
+      * Single source of truth for the OCCURS bound the loop above
+      * clamps to - kept in step with bndsel.cob's own
+      * WS-MAX-SELECT-ITEMS by hand (COPY brings a second copy of
+      * that name into LINKAGE below, unmapped by any USING
+      * parameter since it is a compile-time constant, not caller
+      * data - renamed out of the way to avoid an ambiguous
+      * reference).
+       01  WS-MAX-SELECT-ITEMS        PIC S9(9) COMP-5 VALUE 100.
+
+       LINKAGE SECTION.
+           COPY "bndsel.cob" REPLACING BNDDSC BY LK-BND-GROUP
+                                        SELDSC BY LK-SEL-GROUP
+                                        XBNDDI BY LK-XBNDDI-GROUP
+                                        XSELDI BY LK-XSELDI-GROUP
+                                        WS-MAX-SELECT-ITEMS
+                                            BY LK-UNUSED-MAX-ITEMS.
+       01  LK-SUPPLIED-VALUES.
+           02  LK-SUPPLIED-COLUMN     OCCURS 100 TIMES.
+               03  LK-SUPPLIED-LEN    PIC S9(9) COMP-5.
+               03  LK-SUPPLIED-TYPE   PIC S9(4) COMP-5.
+               03  LK-SUPPLIED-VALUE  PIC X(240).
+
+       PROCEDURE DIVISION USING LK-BND-GROUP LK-SUPPLIED-VALUES
+                                 BND-VALIDATION-RESULT.
+
+       000-MAIN.
+           SET BND-VALUES-OK TO TRUE
+           MOVE ZERO TO BND-INVALID-COLNUM
+           MOVE SPACES TO BND-INVALID-VNAME BND-VALID-MSG
+
+      * req 001: SELDFLAG may have just reported SQLDFND > SQLDNUM
+      * (a bind list wider than BNDDSC was sized for) - clamp the
+      * loop bound to WS-MAX-SELECT-ITEMS so the extra, un-DESCRIBEd
+      * columns never get indexed into these 100-entry tables.
+           COMPUTE WS-COL-LOOP-LIMIT =
+                   FUNCTION MIN(SQLDFND OF LK-BND-GROUP
+                                WS-MAX-SELECT-ITEMS)
+           PERFORM VARYING WS-COL-INDEX FROM 1 BY 1
+                   UNTIL WS-COL-INDEX > WS-COL-LOOP-LIMIT
+                      OR BND-VALUES-INVALID
+               PERFORM 100-VALIDATE-ONE-COLUMN
+           END-PERFORM
+           GOBACK.
+
+       100-VALIDATE-ONE-COLUMN.
+      * A supplied length/type of zero/zero is the "not yet gathered"
+      * sentinel BND-SUPPLIED-VALUES is left at until the site-
+      * specific bind-value-gathering step (see SAMPLE10.pco
+      * 320-VALIDATE-BIND-VALUES) is wired in for a given deployment;
+      * skip validation for such a column instead of failing every
+      * run against real Oracle external type codes, which are never
+      * zero.
+           IF LK-SUPPLIED-LEN(WS-COL-INDEX) = ZERO
+                   AND LK-SUPPLIED-TYPE(WS-COL-INDEX) = ZERO
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LK-SUPPLIED-LEN(WS-COL-INDEX)
+                   > BNDDVLN OF LK-BND-GROUP(WS-COL-INDEX)
+               MOVE WS-COL-INDEX TO BND-INVALID-COLNUM
+                                    WS-COLNUM-DISPLAY
+               PERFORM 110-RESOLVE-VNAME
+               MOVE LK-SUPPLIED-LEN(WS-COL-INDEX)
+                   TO WS-SUPPLIED-LEN-DISPLAY
+               MOVE BNDDVLN OF LK-BND-GROUP(WS-COL-INDEX)
+                   TO WS-EXPECTED-LEN-DISPLAY
+               STRING "bind column " DELIMITED SIZE
+                      WS-COLNUM-DISPLAY DELIMITED SIZE
+                      ": supplied length " DELIMITED SIZE
+                      WS-SUPPLIED-LEN-DISPLAY DELIMITED SIZE
+                      " exceeds expected BNDDVLN " DELIMITED SIZE
+                      WS-EXPECTED-LEN-DISPLAY DELIMITED SIZE
+                      INTO BND-VALID-MSG
+               SET BND-VALUES-INVALID TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LK-SUPPLIED-TYPE(WS-COL-INDEX)
+                   NOT = BNDDVTYP OF LK-BND-GROUP(WS-COL-INDEX)
+               MOVE WS-COL-INDEX TO BND-INVALID-COLNUM
+                                    WS-COLNUM-DISPLAY
+               PERFORM 110-RESOLVE-VNAME
+               MOVE LK-SUPPLIED-TYPE(WS-COL-INDEX)
+                   TO WS-SUPPLIED-TYPE-DISPLAY
+               MOVE BNDDVTYP OF LK-BND-GROUP(WS-COL-INDEX)
+                   TO WS-EXPECTED-TYPE-DISPLAY
+               STRING "bind column " DELIMITED SIZE
+                      WS-COLNUM-DISPLAY DELIMITED SIZE
+                      ": supplied type " DELIMITED SIZE
+                      WS-SUPPLIED-TYPE-DISPLAY DELIMITED SIZE
+                      " does not match expected BNDDVTYP "
+                                                    DELIMITED SIZE
+                      WS-EXPECTED-TYPE-DISPLAY DELIMITED SIZE
+                      INTO BND-VALID-MSG
+               SET BND-VALUES-INVALID TO TRUE
+           END-IF.
+
+       110-RESOLVE-VNAME.
+      * BNDDH-VNAME is the SQLDA bind-variable name pointer, not the
+      * text itself - dereference it via BNDDH-VNAME-PTR (see
+      * bndsel.cob) and take only the actual (not max) name length.
+           SET ADDRESS OF WS-VNAME-BUFFER
+               TO BNDDH-VNAME-PTR OF LK-BND-GROUP(WS-COL-INDEX)
+           IF BNDDH-CUR-VNAMEL OF LK-BND-GROUP(WS-COL-INDEX) > ZERO
+               MOVE WS-VNAME-BUFFER
+                   (1:BNDDH-CUR-VNAMEL OF LK-BND-GROUP(WS-COL-INDEX))
+                   TO BND-INVALID-VNAME
+           ELSE
+               MOVE SPACES TO BND-INVALID-VNAME
+           END-IF.
