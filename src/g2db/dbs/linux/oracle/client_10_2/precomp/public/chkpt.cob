@@ -0,0 +1,239 @@
+      ***************************************************************
+      * CHKPT : Checkpoint/restart support for the SAMPLE10 dynamic  *
+      *         SQL Method 4 batch driver.                           *
+      *                                                               *
+      * The FETCH/format loop in SAMPLE10 used to be one unbroken     *
+      * cursor loop - an abend or dropped Oracle session three-        *
+      * quarters through a large driving query meant rerunning the    *
+      * whole job from row one. This subprogram persists the last     *
+      * processed row count plus a snapshot of the resolved BNDDSC/    *
+      * SELDSC descriptors, keyed by query id, every                  *
+      * WS-CHECKPOINT-INTERVAL fetches, so a restarted job can pick    *
+      * up from the last checkpoint instead of row one.                *
+      *                                                                *
+      * LK-ACTION = "SAVE" is called after every fetch; it only        *
+      * physically writes the checkpoint record every                 *
+      * WS-CHECKPOINT-INTERVAL calls. LK-ACTION = "LOAD" is called     *
+      * once at job start; when a checkpoint exists for the query id   *
+      * it returns the saved row count and rehydrates BNDDSC/SELDSC    *
+      * (and the SELD-COLUMN-META/SELD-DISPLAY-INFO tables SAMPLE10's  *
+      * 510-SIZE-SELECT-BUFFERS would otherwise have populated) so     *
+      * the caller can skip DESCRIBE and reposition the cursor.        *
+      *                                                                *
+      * CHKPT-FILE is opened once (on the first "LOAD" or "SAVE" of    *
+      * a run) and left open across every subsequent call - "SAVE"     *
+      * runs once per fetched row, so reopening an indexed file that   *
+      * often would become the very bottleneck this feature exists     *
+      * to avoid. LK-ACTION = "CLOS" closes it once at job end.        *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKPT-FILE ASSIGN TO "chkpt.dat"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CHKPT-QUERY-ID
+               FILE STATUS WS-CHKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHKPT-FILE.
+       01  CHKPT-RECORD.
+           02  CHKPT-QUERY-ID             PIC X(30).
+      * The query id alone does not prove the checkpointed descriptors
+      * still match the live SQL text - an operator who reuses a
+      * query id after editing the underlying SQL (different column
+      * count/types) would otherwise resume against a stale, mismapped
+      * descriptor. The SQL text is persisted alongside the checkpoint
+      * and compared on every LOAD; a mismatch is treated as "no
+      * checkpoint found" instead of a resume.
+           02  CHKPT-SQL-TEXT             PIC X(1000).
+           02  CHKPT-LAST-ROW-COUNT       PIC S9(9) COMP-5.
+           02  CHKPT-TIMESTAMP            PIC X(26).
+      * The select-list and bind-variable column counts are
+      * independent for any real query - each is persisted and
+      * restored separately so a restart never stomps SQLDFND OF
+      * BNDDSC with the select-side count.
+           02  CHKPT-SQLDFND              PIC S9(9) COMP-5.
+           02  CHKPT-BND-SQLDFND          PIC S9(9) COMP-5.
+           02  CHKPT-SEL-COLUMNS          OCCURS 100 TIMES.
+               03  CHKPT-SEL-VTYP         PIC S9(4) COMP-5.
+               03  CHKPT-SEL-VLN          PIC S9(9) COMP-5.
+               03  CHKPT-SEL-PRECISION    PIC S9(9) COMP-5.
+               03  CHKPT-SEL-SCALE        PIC S9(9) COMP-5.
+               03  CHKPT-SEL-NULLABLE     PIC X.
+               03  CHKPT-SEL-DISPLAY-LEN  PIC S9(9) COMP-5.
+               03  CHKPT-SEL-TRUNC-FLAG   PIC X.
+           02  CHKPT-BND-COLUMNS          OCCURS 100 TIMES.
+               03  CHKPT-BND-VTYP         PIC S9(4) COMP-5.
+               03  CHKPT-BND-VLN          PIC S9(9) COMP-5.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHKPT-FILE-STATUS           PIC XX.
+       01  WS-CHECKPOINT-INTERVAL         PIC S9(9) COMP-5 VALUE 1000.
+       01  WS-COL-INDEX                   PIC S9(9) COMP-5.
+
+      * Tracks whether CHKPT-FILE is already open across CALLs to
+      * this subprogram (WORKING-STORAGE persists between CALLs to a
+      * loaded, non-CANCELed subprogram) - LK-ACTION = "SAVE" runs
+      * once per fetched row, so opening/closing the indexed file on
+      * every call would turn file I/O into the exact bottleneck this
+      * feature exists to avoid on a million-row driving cursor.
+      * LK-ACTION = "CLOS" closes it once at job end.
+       01  WS-FILE-IS-OPEN                PIC X VALUE 'N'.
+           88  CHKPT-FILE-IS-OPEN            VALUE 'Y'.
+           88  CHKPT-FILE-IS-NOT-OPEN        VALUE 'N'.
+
+      * Single source of truth for the OCCURS bound the per-column
+      * copy loops below run to - kept in step with bndsel.cob's own
+      * WS-MAX-SELECT-ITEMS by hand (COPY brings a second copy of
+      * that name into LINKAGE below, unmapped by any USING
+      * parameter since it is a compile-time constant, not caller
+      * data - renamed out of the way to avoid an ambiguous
+      * reference).
+       01  WS-MAX-SELECT-ITEMS            PIC S9(9) COMP-5 VALUE 100.
+
+       LINKAGE SECTION.
+       01  LK-ACTION                      PIC X(4).
+       01  LK-QUERY-ID                    PIC X(30).
+       01  LK-SQL-TEXT                    PIC X(1000).
+       01  LK-ROW-COUNT                   PIC S9(9) COMP-5.
+           COPY "bndsel.cob" REPLACING BNDDSC BY LK-BND-GROUP
+                                        SELDSC BY LK-SEL-GROUP
+                                        XBNDDI BY LK-XBNDDI-GROUP
+                                        XSELDI BY LK-XSELDI-GROUP
+                                        WS-MAX-SELECT-ITEMS
+                                            BY LK-UNUSED-MAX-ITEMS.
+       01  LK-CHECKPOINT-FOUND            PIC X.
+           88  LK-CHECKPOINT-WAS-FOUND       VALUE 'Y'
+                                              WHEN SET TO FALSE 'N'.
+
+       PROCEDURE DIVISION USING LK-ACTION LK-QUERY-ID LK-SQL-TEXT
+                                 LK-ROW-COUNT
+                                 LK-BND-GROUP LK-SEL-GROUP
+                                 SELD-COLUMN-META SELD-DISPLAY-INFO
+                                 LK-CHECKPOINT-FOUND.
+
+       000-MAIN.
+           EVALUATE LK-ACTION
+               WHEN "LOAD"
+                   SET LK-CHECKPOINT-WAS-FOUND TO FALSE
+                   PERFORM 050-ENSURE-FILE-OPEN
+                   PERFORM 200-LOAD-CHECKPOINT
+               WHEN "SAVE"
+                   PERFORM 050-ENSURE-FILE-OPEN
+                   PERFORM 100-SAVE-CHECKPOINT
+               WHEN "CLOS"
+                   PERFORM 300-CLOSE-FILE
+           END-EVALUATE
+           GOBACK.
+
+       050-ENSURE-FILE-OPEN.
+           IF CHKPT-FILE-IS-NOT-OPEN
+               OPEN I-O CHKPT-FILE
+               IF WS-CHKPT-FILE-STATUS = "35"
+                   OPEN OUTPUT CHKPT-FILE
+                   CLOSE CHKPT-FILE
+                   OPEN I-O CHKPT-FILE
+               END-IF
+               SET CHKPT-FILE-IS-OPEN TO TRUE
+           END-IF.
+
+       300-CLOSE-FILE.
+           IF CHKPT-FILE-IS-OPEN
+               CLOSE CHKPT-FILE
+               SET CHKPT-FILE-IS-NOT-OPEN TO TRUE
+           END-IF.
+
+       100-SAVE-CHECKPOINT.
+      * Only pay for the write every WS-CHECKPOINT-INTERVAL fetches -
+      * checkpointing every row would turn the indexed-file I/O into
+      * the new bottleneck on a million-row driving cursor.
+           IF FUNCTION MOD(LK-ROW-COUNT, WS-CHECKPOINT-INTERVAL)
+                   NOT = ZERO
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LK-QUERY-ID TO CHKPT-QUERY-ID
+           MOVE LK-SQL-TEXT TO CHKPT-SQL-TEXT
+           MOVE LK-ROW-COUNT TO CHKPT-LAST-ROW-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CHKPT-TIMESTAMP
+           MOVE SQLDFND OF LK-SEL-GROUP TO CHKPT-SQLDFND
+           MOVE SQLDFND OF LK-BND-GROUP TO CHKPT-BND-SQLDFND
+           PERFORM VARYING WS-COL-INDEX FROM 1 BY 1
+                   UNTIL WS-COL-INDEX > WS-MAX-SELECT-ITEMS
+               MOVE SELDVTYP OF LK-SEL-GROUP(WS-COL-INDEX)
+                   TO CHKPT-SEL-VTYP(WS-COL-INDEX)
+               MOVE SELDVLN OF LK-SEL-GROUP(WS-COL-INDEX)
+                   TO CHKPT-SEL-VLN(WS-COL-INDEX)
+               MOVE SELD-PRECISION(WS-COL-INDEX)
+                   TO CHKPT-SEL-PRECISION(WS-COL-INDEX)
+               MOVE SELD-SCALE(WS-COL-INDEX)
+                   TO CHKPT-SEL-SCALE(WS-COL-INDEX)
+               MOVE SELD-NULLABLE(WS-COL-INDEX)
+                   TO CHKPT-SEL-NULLABLE(WS-COL-INDEX)
+               MOVE SELD-DISPLAY-LEN(WS-COL-INDEX)
+                   TO CHKPT-SEL-DISPLAY-LEN(WS-COL-INDEX)
+               MOVE SELD-TRUNC-FLAG(WS-COL-INDEX)
+                   TO CHKPT-SEL-TRUNC-FLAG(WS-COL-INDEX)
+               MOVE BNDDVTYP OF LK-BND-GROUP(WS-COL-INDEX)
+                   TO CHKPT-BND-VTYP(WS-COL-INDEX)
+               MOVE BNDDVLN OF LK-BND-GROUP(WS-COL-INDEX)
+                   TO CHKPT-BND-VLN(WS-COL-INDEX)
+           END-PERFORM
+
+           REWRITE CHKPT-RECORD
+               INVALID KEY
+                   WRITE CHKPT-RECORD
+           END-REWRITE.
+
+       200-LOAD-CHECKPOINT.
+           MOVE LK-QUERY-ID TO CHKPT-QUERY-ID
+           READ CHKPT-FILE
+               INVALID KEY
+                   SET LK-CHECKPOINT-WAS-FOUND TO FALSE
+               NOT INVALID KEY
+                   IF CHKPT-SQL-TEXT = LK-SQL-TEXT
+                       PERFORM 210-RESTORE-CHECKPOINT
+                       SET LK-CHECKPOINT-WAS-FOUND TO TRUE
+                   ELSE
+      * The query id matches a checkpoint, but the SQL text does not -
+      * the operator reused the id after editing the query. Treat
+      * this exactly like "no checkpoint found" so the caller starts
+      * over from row one instead of resuming against a stale,
+      * mismapped descriptor.
+                       SET LK-CHECKPOINT-WAS-FOUND TO FALSE
+                   END-IF
+           END-READ.
+
+       210-RESTORE-CHECKPOINT.
+                   MOVE CHKPT-LAST-ROW-COUNT TO LK-ROW-COUNT
+      * Restore the select-list and bind-variable counts from their
+      * own persisted fields instead of reusing the select-side count
+      * for both.
+                   MOVE CHKPT-SQLDFND TO SQLDFND OF LK-SEL-GROUP
+                   MOVE CHKPT-BND-SQLDFND TO SQLDFND OF LK-BND-GROUP
+                   PERFORM VARYING WS-COL-INDEX FROM 1 BY 1
+                           UNTIL WS-COL-INDEX > WS-MAX-SELECT-ITEMS
+                       MOVE CHKPT-SEL-VTYP(WS-COL-INDEX)
+                           TO SELDVTYP OF LK-SEL-GROUP(WS-COL-INDEX)
+                       MOVE CHKPT-SEL-VLN(WS-COL-INDEX)
+                           TO SELDVLN OF LK-SEL-GROUP(WS-COL-INDEX)
+                       MOVE CHKPT-SEL-PRECISION(WS-COL-INDEX)
+                           TO SELD-PRECISION(WS-COL-INDEX)
+                       MOVE CHKPT-SEL-SCALE(WS-COL-INDEX)
+                           TO SELD-SCALE(WS-COL-INDEX)
+                       MOVE CHKPT-SEL-NULLABLE(WS-COL-INDEX)
+                           TO SELD-NULLABLE(WS-COL-INDEX)
+                       MOVE CHKPT-SEL-DISPLAY-LEN(WS-COL-INDEX)
+                           TO SELD-DISPLAY-LEN(WS-COL-INDEX)
+                       MOVE CHKPT-SEL-TRUNC-FLAG(WS-COL-INDEX)
+                           TO SELD-TRUNC-FLAG(WS-COL-INDEX)
+                       MOVE CHKPT-BND-VTYP(WS-COL-INDEX)
+                           TO BNDDVTYP OF LK-BND-GROUP(WS-COL-INDEX)
+                       MOVE CHKPT-BND-VLN(WS-COL-INDEX)
+                           TO BNDDVLN OF LK-BND-GROUP(WS-COL-INDEX)
+                   END-PERFORM.
