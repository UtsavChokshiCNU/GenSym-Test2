@@ -0,0 +1,130 @@
+      ***************************************************************
+      * SELXTR : Fixed-width downstream extract for SELDSC-driven    *
+      *          dynamic SQL fetches.                                 *
+      *                                                                *
+      * Until now, a SELDSC-described fetch only ever got formatted   *
+      * for on-screen/print display. This subprogram lands the same   *
+      * fetched row on a sequential extract file instead, one fixed-  *
+      * width slot per column (column order follows SELDVAR/          *
+      * SELDH-VNAME order, i.e. describe order), so ad hoc dynamic-    *
+      * SQL results can feed the existing downstream load jobs         *
+      * without hand re-keying.                                        *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELXTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEL-EXTRACT-FILE ASSIGN TO "selextr.dat"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-EXTRACT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEL-EXTRACT-FILE
+           RECORD CONTAINS 6000 CHARACTERS.
+       01  SEL-EXTRACT-RECORD.
+      * One 60-byte fixed slot per possible described column, in
+      * describe order; unused trailing slots are left blank so every
+      * extract record for a given query id is the same length. The
+      * first byte of each slot is a truncation marker ('Y'/'N') set
+      * off EXTR-DATA's own 59-byte capacity - not SELD-COL-TRUNCATED,
+      * which only fires past the much larger 2000-byte in-memory
+      * SELD-DISPLAY-BUFFER ceiling - so a downstream consumer can
+      * tell a clipped value from a genuinely short one instead of
+      * the truncation going silent one hop past SAMPLE10's own
+      * on-screen marker.
+           02  EXTR-COLUMN                OCCURS 100 TIMES.
+               03  EXTR-TRUNC-MARKER      PIC X.
+               03  EXTR-DATA              PIC X(59).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-FILE-STATUS         PIC XX.
+       01  WS-COL-INDEX                   PIC S9(9) COMP-5.
+       01  WS-COL-LOOP-LIMIT              PIC S9(9) COMP-5.
+
+      * Tracks whether SEL-EXTRACT-FILE is already open across CALLs
+      * to this subprogram (WORKING-STORAGE persists between CALLs to
+      * a loaded, non-CANCELed subprogram) - LK-ACTION = "WRIT" runs
+      * once per fetched row, so opening/closing the extract file on
+      * every call would turn file I/O into the exact bottleneck req
+      * 006 exists to avoid on a million-row driving cursor (see
+      * chkpt.cob, which uses the identical pattern).
+      * LK-ACTION = "CLOS" closes it once at job end.
+       01  WS-FILE-IS-OPEN                PIC X VALUE 'N'.
+           88  EXTR-FILE-IS-OPEN             VALUE 'Y'.
+           88  EXTR-FILE-IS-NOT-OPEN         VALUE 'N'.
+
+      * Single source of truth for the OCCURS bound the loop above
+      * clamps to - kept in step with bndsel.cob's own
+      * WS-MAX-SELECT-ITEMS by hand (COPY brings a second copy of
+      * that name into LINKAGE below, unmapped by any USING
+      * parameter since it is a compile-time constant, not caller
+      * data - renamed out of the way to avoid an ambiguous
+      * reference).
+       01  WS-MAX-SELECT-ITEMS            PIC S9(9) COMP-5 VALUE 100.
+
+       LINKAGE SECTION.
+       01  LK-ACTION                      PIC X(4).
+           COPY "bndsel.cob" REPLACING SELDSC BY LK-SEL-GROUP
+                                        BNDDSC BY LK-BND-GROUP
+                                        XSELDI BY LK-XSELDI-GROUP
+                                        XBNDDI BY LK-XBNDDI-GROUP
+                                        WS-MAX-SELECT-ITEMS
+                                            BY LK-UNUSED-MAX-ITEMS.
+
+       PROCEDURE DIVISION USING LK-ACTION LK-SEL-GROUP SELD-DISPLAY-INFO.
+
+       000-MAIN.
+           EVALUATE LK-ACTION
+               WHEN "WRIT"
+                   PERFORM 050-ENSURE-FILE-OPEN
+                   PERFORM 100-WRITE-EXTRACT-ROW
+               WHEN "CLOS"
+                   PERFORM 300-CLOSE-FILE
+           END-EVALUATE
+           GOBACK.
+
+       050-ENSURE-FILE-OPEN.
+           IF EXTR-FILE-IS-NOT-OPEN
+               OPEN EXTEND SEL-EXTRACT-FILE
+               IF WS-EXTRACT-FILE-STATUS = "35"
+                   OPEN OUTPUT SEL-EXTRACT-FILE
+               END-IF
+               SET EXTR-FILE-IS-OPEN TO TRUE
+           END-IF.
+
+       300-CLOSE-FILE.
+           IF EXTR-FILE-IS-OPEN
+               CLOSE SEL-EXTRACT-FILE
+               SET EXTR-FILE-IS-NOT-OPEN TO TRUE
+           END-IF.
+
+       100-WRITE-EXTRACT-ROW.
+      * req 001: SELDFLAG may have just reported SQLDFND > SQLDNUM -
+      * clamp the loop bound to WS-MAX-SELECT-ITEMS so the extra,
+      * un-DESCRIBEd columns never get indexed into these 100-entry
+      * tables.
+           COMPUTE WS-COL-LOOP-LIMIT =
+                   FUNCTION MIN(SQLDFND OF LK-SEL-GROUP
+                                WS-MAX-SELECT-ITEMS)
+
+           MOVE SPACES TO SEL-EXTRACT-RECORD
+           PERFORM VARYING WS-COL-INDEX FROM 1 BY 1
+                   UNTIL WS-COL-INDEX > WS-COL-LOOP-LIMIT
+      * The marker reflects whether THIS 59-byte extract slot actually
+      * clipped the value, not SELD-COL-TRUNCATED (which only fires
+      * past the much larger 2000-byte in-memory display buffer) - an
+      * ordinary 120-byte VARCHAR2 fits SELD-DISPLAY-BUFFER fine but
+      * still overruns EXTR-DATA and must be marked here.
+               IF SELD-DISPLAY-LEN(WS-COL-INDEX) > 59
+                   MOVE 'Y' TO EXTR-TRUNC-MARKER(WS-COL-INDEX)
+               ELSE
+                   MOVE 'N' TO EXTR-TRUNC-MARKER(WS-COL-INDEX)
+               END-IF
+               MOVE SELD-DISPLAY-BUFFER(WS-COL-INDEX) (1:59)
+                   TO EXTR-DATA(WS-COL-INDEX)
+           END-PERFORM
+
+           WRITE SEL-EXTRACT-RECORD.
