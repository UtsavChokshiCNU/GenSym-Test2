@@ -0,0 +1,96 @@
+      ***************************************************************
+      * NUMFMT : PRECISION/SCALE-aware NUMBER formatting for the      *
+      *          SAMPLE10 dynamic SQL Method 4 driver.                *
+      *                                                                *
+      * SELDSC already captures PRECISION/SCALE per column from        *
+      * DESCRIBE, but the SELDVTYP bucket alone (Oracle external type   *
+      * 2 = NUMBER) does not say where the decimal point goes, so a     *
+      * currency column with SCALE = 2 used to come out formatted as    *
+      * a plain integer downstream. This subprogram takes the raw       *
+      * unscaled integer digits Oracle returns for a NUMBER column      *
+      * (addressed via SELDV(n) in the caller) and LK-SCALE, and         *
+      * returns a display string with the decimal point placed at the   *
+      * correct position, so currency figures keep their cents.          *
+      *                                                                  *
+      * LK-RAW-VALUE is packed decimal at Oracle NUMBER's full 38-digit  *
+      * precision rather than an 18-digit binary field, so precision-38  *
+      * financial aggregates (well within Oracle's valid NUMBER range)   *
+      * do not silently overflow before formatting ever sees them.       *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMFMT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SIGN                    PIC X.
+       01  WS-UNSIGNED-VALUE          PIC 9(38).
+       01  WS-DIGITS                  PIC 9(38).
+       01  WS-DIGITS-X REDEFINES WS-DIGITS PIC X(38).
+       01  WS-INT-LEN                 PIC S9(9) COMP-5.
+       01  WS-SIG-START               PIC S9(9) COMP-5.
+
+       LINKAGE SECTION.
+       01  LK-PRECISION               PIC S9(9) COMP-5.
+       01  LK-SCALE                   PIC S9(9) COMP-5.
+       01  LK-RAW-VALUE               PIC S9(38) COMP-3.
+       01  LK-FORMATTED               PIC X(40).
+
+       PROCEDURE DIVISION USING LK-PRECISION LK-SCALE LK-RAW-VALUE
+                                 LK-FORMATTED.
+
+       000-MAIN.
+           MOVE SPACES TO LK-FORMATTED
+           IF LK-RAW-VALUE < ZERO
+               MOVE '-' TO WS-SIGN
+               COMPUTE WS-UNSIGNED-VALUE = LK-RAW-VALUE * -1
+           ELSE
+               MOVE SPACE TO WS-SIGN
+               MOVE LK-RAW-VALUE TO WS-UNSIGNED-VALUE
+           END-IF
+           MOVE WS-UNSIGNED-VALUE TO WS-DIGITS
+
+           IF LK-SCALE > ZERO AND LK-SCALE <= 38
+                   AND LK-PRECISION >= LK-SCALE AND LK-PRECISION <= 38
+      * WS-DIGITS-X is always the full 38-digit unscaled value,
+      * zero-padded on the left - a NUMBER(p,s) column's actual
+      * significant digits are only the rightmost LK-PRECISION of
+      * those 38, so slice from there instead of assuming every
+      * column is a full 38-digit NUMBER(38,s). Without this, a
+      * typical NUMBER(10,2) currency column rendered with ~26
+      * leading zeros in the integer part.
+               COMPUTE WS-SIG-START = 38 - LK-PRECISION + 1
+               COMPUTE WS-INT-LEN = LK-PRECISION - LK-SCALE
+               IF WS-INT-LEN = ZERO
+      * NUMBER(s,s) - every significant digit is fractional, no
+      * integer part to slice off. A zero-length reference
+      * modification (WS-DIGITS-X(x:0)) is invalid, and prefixing a
+      * leading "0" would overflow LK-FORMATTED (sized for sign + 38
+      * digits + decimal point = 40 bytes exactly), so this renders
+      * as ".<digits>" instead.
+                   STRING WS-SIGN         DELIMITED SIZE
+                          "."             DELIMITED SIZE
+                          WS-DIGITS-X(WS-SIG-START:LK-PRECISION)
+                                          DELIMITED SIZE
+                          INTO LK-FORMATTED
+               ELSE
+                   STRING WS-SIGN             DELIMITED SIZE
+                          WS-DIGITS-X(WS-SIG-START:WS-INT-LEN)
+                                              DELIMITED SIZE
+                          "."                 DELIMITED SIZE
+                          WS-DIGITS-X(WS-SIG-START + WS-INT-LEN:
+                                      LK-SCALE)
+                                              DELIMITED SIZE
+                          INTO LK-FORMATTED
+               END-IF
+           ELSE
+      * SCALE = 0, or PRECISION/SCALE out of the range this simple
+      * formatter supports - fall back to a plain unscaled integer,
+      * which is exactly the old flattened behavior this subprogram
+      * exists to avoid for genuinely fractional NUMBER columns.
+               STRING WS-SIGN             DELIMITED SIZE
+                      WS-DIGITS-X         DELIMITED SIZE
+                      INTO LK-FORMATTED
+           END-IF
+           GOBACK.
