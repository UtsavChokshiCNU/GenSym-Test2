@@ -0,0 +1,201 @@
+      ***************************************************************
+      * DSCCACHE : Descriptor cache for the SAMPLE10 dynamic SQL     *
+      *            Method 4 driver.                                 *
+      *                                                               *
+      * Persists the resolved BNDDSC/SELDSC fields (the select-list    *
+      * and bind-variable SQLDFND counts kept separately, per-column   *
+      * SELDVTYP/SELDVLN/PRECISION/SCALE/NULLABLE/DISPLAY-LEN/TRUNC-    *
+      * FLAG and BNDDVTYP/BNDDVLN) keyed by a caller-supplied query id, *
+      * so a batch cycle that reruns the same SQL text every night can  *
+      * skip the DESCRIBE SELECT LIST / DESCRIBE BIND VARIABLES round   *
+      * trip.                                                           *
+      *                                                                 *
+      * LK-ACTION = "GET" looks the query id up and, when found,        *
+      * copies the cached fields back into BNDDSC/SELDSC (and the       *
+      * SELD-COLUMN-META/SELD-DISPLAY-INFO tables SAMPLE10's             *
+      * 510-SIZE-SELECT-BUFFERS would otherwise have populated) and      *
+      * sets LK-CACHE-HIT to 'Y'. LK-ACTION = "PUT" writes/rewrites the  *
+      * cache record for the query id from the caller's BNDDSC/SELDSC/   *
+      * SELD-COLUMN-META/SELD-DISPLAY-INFO.                              *
+      *                                                                  *
+      * The query id alone does not prove a cache hit still matches     *
+      * live SQL - the caller's SQL text is persisted alongside the     *
+      * descriptors and compared on every GET; a mismatch (operator     *
+      * reused the query id after editing the query) is treated as a    *
+      * miss instead of handing back a stale, mismapped descriptor.     *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSCCACHE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DSC-CACHE-FILE ASSIGN TO "dsccache.dat"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY DSC-QUERY-ID
+               FILE STATUS WS-CACHE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DSC-CACHE-FILE.
+       01  DSC-CACHE-RECORD.
+           02  DSC-QUERY-ID           PIC X(30).
+      * The query id alone does not prove the cached descriptors
+      * still match the live SQL text - an operator who reuses a
+      * query id after editing the underlying SQL (different column
+      * count/types) would otherwise get a silent stale-descriptor
+      * hit. The SQL text is persisted alongside the descriptors and
+      * compared on every GET; a mismatch is treated as a cache miss.
+           02  DSC-SQL-TEXT           PIC X(1000).
+      * The select-list and bind-variable column counts are
+      * independent for any real query (e.g. one bind placeholder
+      * against a three-column select list) - each is persisted and
+      * restored separately so a cache hit never stomps SQLDFND OF
+      * BNDDSC with the select-side count.
+           02  DSC-SQLDFND            PIC S9(9) COMP-5.
+           02  DSC-BND-SQLDFND        PIC S9(9) COMP-5.
+           02  DSC-SEL-COLUMNS        OCCURS 100 TIMES.
+               03  DSC-SEL-VTYP       PIC S9(4) COMP-5.
+               03  DSC-SEL-VLN        PIC S9(9) COMP-5.
+               03  DSC-SEL-PRECISION  PIC S9(9) COMP-5.
+               03  DSC-SEL-SCALE      PIC S9(9) COMP-5.
+               03  DSC-SEL-NULLABLE   PIC X.
+               03  DSC-SEL-DISPLAY-LEN PIC S9(9) COMP-5.
+               03  DSC-SEL-TRUNC-FLAG PIC X.
+           02  DSC-BND-COLUMNS        OCCURS 100 TIMES.
+               03  DSC-BND-VTYP       PIC S9(4) COMP-5.
+               03  DSC-BND-VLN        PIC S9(9) COMP-5.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CACHE-FILE-STATUS       PIC XX.
+       01  WS-FILE-IS-OPEN            PIC X VALUE 'N'.
+           88  CACHE-FILE-IS-OPEN        VALUE 'Y'.
+       01  WS-COL-INDEX               PIC S9(9) COMP-5.
+
+      * Single source of truth for the OCCURS bound the per-column
+      * copy loops below run to - kept in step with bndsel.cob's own
+      * WS-MAX-SELECT-ITEMS by hand (COPY brings a second copy of
+      * that name into LINKAGE below, unmapped by any USING
+      * parameter since it is a compile-time constant, not caller
+      * data - renamed out of the way to avoid an ambiguous
+      * reference).
+       01  WS-MAX-SELECT-ITEMS        PIC S9(9) COMP-5 VALUE 100.
+
+       LINKAGE SECTION.
+       01  LK-ACTION                  PIC X(3).
+       01  LK-QUERY-ID                PIC X(30).
+       01  LK-SQL-TEXT                PIC X(1000).
+      * BNDDSC/SELDSC are COPYed by the caller from bndsel.cob; they
+      * are received here as the same group layouts so field offsets
+      * line up without duplicating bndsel.cob's layout in LINKAGE.
+           COPY "bndsel.cob" REPLACING BNDDSC BY LK-BND-GROUP
+                                        SELDSC BY LK-SEL-GROUP
+                                        XBNDDI BY LK-XBNDDI
+                                        XSELDI BY LK-XSELDI
+                                        WS-MAX-SELECT-ITEMS
+                                            BY LK-UNUSED-MAX-ITEMS.
+       01  LK-CACHE-HIT               PIC X.
+           88  LK-WAS-CACHE-HIT          VALUE 'Y' WHEN SET TO FALSE 'N'.
+
+       PROCEDURE DIVISION USING LK-ACTION LK-QUERY-ID LK-SQL-TEXT
+                                 LK-BND-GROUP LK-SEL-GROUP
+                                 SELD-COLUMN-META SELD-DISPLAY-INFO
+                                 LK-CACHE-HIT.
+
+       000-MAIN.
+           SET LK-WAS-CACHE-HIT TO FALSE
+           OPEN I-O DSC-CACHE-FILE
+           IF WS-CACHE-FILE-STATUS = "35"
+               OPEN OUTPUT DSC-CACHE-FILE
+               CLOSE DSC-CACHE-FILE
+               OPEN I-O DSC-CACHE-FILE
+           END-IF
+
+           EVALUATE LK-ACTION
+               WHEN "GET"
+                   PERFORM 100-GET-DESCRIPTOR
+               WHEN "PUT"
+                   PERFORM 200-PUT-DESCRIPTOR
+           END-EVALUATE
+
+           CLOSE DSC-CACHE-FILE
+           GOBACK.
+
+       100-GET-DESCRIPTOR.
+           MOVE LK-QUERY-ID TO DSC-QUERY-ID
+           READ DSC-CACHE-FILE
+               INVALID KEY
+                   SET LK-WAS-CACHE-HIT TO FALSE
+               NOT INVALID KEY
+                   IF DSC-SQL-TEXT = LK-SQL-TEXT
+                       PERFORM 110-COPY-CACHE-TO-DESCRIPTORS
+                       SET LK-WAS-CACHE-HIT TO TRUE
+                   ELSE
+      * The query id matches a cached entry, but the SQL text does
+      * not - the operator reused the id after editing the query.
+      * Treat this exactly like a miss so the caller re-DESCRIBEs
+      * instead of mis-mapping columns against a stale descriptor.
+                       SET LK-WAS-CACHE-HIT TO FALSE
+                   END-IF
+           END-READ.
+
+       110-COPY-CACHE-TO-DESCRIPTORS.
+      * The select-list and bind-variable counts are independent -
+      * restore each from its own persisted field instead of reusing
+      * the select-side count for both.
+           MOVE DSC-SQLDFND TO SQLDFND OF LK-SEL-GROUP
+           MOVE DSC-BND-SQLDFND TO SQLDFND OF LK-BND-GROUP
+           PERFORM VARYING WS-COL-INDEX FROM 1 BY 1
+                   UNTIL WS-COL-INDEX > WS-MAX-SELECT-ITEMS
+               MOVE DSC-SEL-VTYP(WS-COL-INDEX)
+                   TO SELDVTYP OF LK-SEL-GROUP(WS-COL-INDEX)
+               MOVE DSC-SEL-VLN(WS-COL-INDEX)
+                   TO SELDVLN OF LK-SEL-GROUP(WS-COL-INDEX)
+               MOVE DSC-SEL-PRECISION(WS-COL-INDEX)
+                   TO SELD-PRECISION(WS-COL-INDEX)
+               MOVE DSC-SEL-SCALE(WS-COL-INDEX)
+                   TO SELD-SCALE(WS-COL-INDEX)
+               MOVE DSC-SEL-NULLABLE(WS-COL-INDEX)
+                   TO SELD-NULLABLE(WS-COL-INDEX)
+               MOVE DSC-SEL-DISPLAY-LEN(WS-COL-INDEX)
+                   TO SELD-DISPLAY-LEN(WS-COL-INDEX)
+               MOVE DSC-SEL-TRUNC-FLAG(WS-COL-INDEX)
+                   TO SELD-TRUNC-FLAG(WS-COL-INDEX)
+               MOVE DSC-BND-VTYP(WS-COL-INDEX)
+                   TO BNDDVTYP OF LK-BND-GROUP(WS-COL-INDEX)
+               MOVE DSC-BND-VLN(WS-COL-INDEX)
+                   TO BNDDVLN OF LK-BND-GROUP(WS-COL-INDEX)
+           END-PERFORM.
+
+       200-PUT-DESCRIPTOR.
+           MOVE LK-QUERY-ID TO DSC-QUERY-ID
+           MOVE LK-SQL-TEXT TO DSC-SQL-TEXT
+           MOVE SQLDFND OF LK-SEL-GROUP TO DSC-SQLDFND
+           MOVE SQLDFND OF LK-BND-GROUP TO DSC-BND-SQLDFND
+           PERFORM VARYING WS-COL-INDEX FROM 1 BY 1
+                   UNTIL WS-COL-INDEX > WS-MAX-SELECT-ITEMS
+               MOVE SELDVTYP OF LK-SEL-GROUP(WS-COL-INDEX)
+                   TO DSC-SEL-VTYP(WS-COL-INDEX)
+               MOVE SELDVLN OF LK-SEL-GROUP(WS-COL-INDEX)
+                   TO DSC-SEL-VLN(WS-COL-INDEX)
+               MOVE SELD-PRECISION(WS-COL-INDEX)
+                   TO DSC-SEL-PRECISION(WS-COL-INDEX)
+               MOVE SELD-SCALE(WS-COL-INDEX)
+                   TO DSC-SEL-SCALE(WS-COL-INDEX)
+               MOVE SELD-NULLABLE(WS-COL-INDEX)
+                   TO DSC-SEL-NULLABLE(WS-COL-INDEX)
+               MOVE SELD-DISPLAY-LEN(WS-COL-INDEX)
+                   TO DSC-SEL-DISPLAY-LEN(WS-COL-INDEX)
+               MOVE SELD-TRUNC-FLAG(WS-COL-INDEX)
+                   TO DSC-SEL-TRUNC-FLAG(WS-COL-INDEX)
+               MOVE BNDDVTYP OF LK-BND-GROUP(WS-COL-INDEX)
+                   TO DSC-BND-VTYP(WS-COL-INDEX)
+               MOVE BNDDVLN OF LK-BND-GROUP(WS-COL-INDEX)
+                   TO DSC-BND-VLN(WS-COL-INDEX)
+           END-PERFORM
+
+           REWRITE DSC-CACHE-RECORD
+               INVALID KEY
+                   WRITE DSC-CACHE-RECORD
+           END-REWRITE.
