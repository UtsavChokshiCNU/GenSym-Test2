@@ -0,0 +1,85 @@
+      ***************************************************************
+      * SELRECN : Null-indicator reconciliation for the SAMPLE10     *
+      *           dynamic SQL Method 4 driver.                       *
+      *                                                               *
+      * XSELDI/SEL-DI only ever got used as scratch indicator         *
+      * storage for the FETCH call. This subprogram tallies, per      *
+      * column position, how many fetched rows come back with         *
+      * SEL-DI(n) indicating a null value in a column the describe    *
+      * marked NOT NULL (SELD-NULLABLE = 'N'), so an upstream data-    *
+      * quality regression on a "mandatory" column shows up as a      *
+      * discrepancy count instead of silently flowing through.        *
+      *                                                               *
+      * LK-ACTION = "TALLY " is called once per fetched row (after    *
+      * the FETCH populates XSELDI) to accumulate counts.             *
+      * LK-ACTION = "REPORT" returns the running total in              *
+      * LK-DISCREPANCY-COUNT without disturbing the per-column         *
+      * tallies, so it can be called at end-of-job for a summary.      *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELRECN.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COL-INDEX               PIC S9(9) COMP-5.
+       01  WS-NULL-DISCREPANCY-TALLY  OCCURS 100 TIMES
+                                       PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-TOTAL-DISCREPANCIES     PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-COL-LOOP-LIMIT          PIC S9(9) COMP-5.
+
+      * Single source of truth for the OCCURS bound the loop below
+      * clamps to - kept in step with bndsel.cob's own
+      * WS-MAX-SELECT-ITEMS by hand (COPY brings a second copy of
+      * that name into LINKAGE below, unmapped by any USING
+      * parameter since it is a compile-time constant, not caller
+      * data - renamed out of the way to avoid an ambiguous
+      * reference).
+       01  WS-MAX-SELECT-ITEMS        PIC S9(9) COMP-5 VALUE 100.
+
+       LINKAGE SECTION.
+       01  LK-ACTION                  PIC X(6).
+           COPY "bndsel.cob" REPLACING SELDSC BY LK-SEL-GROUP
+                                        BNDDSC BY LK-BND-GROUP
+                                        XSELDI BY LK-XSELDI-GROUP
+                                        XBNDDI BY LK-XBNDDI-GROUP
+                                        WS-MAX-SELECT-ITEMS
+                                            BY LK-UNUSED-MAX-ITEMS.
+       01  LK-DISCREPANCY-COUNT       PIC S9(9) COMP-5.
+
+      * SELD-COLUMN-META (SELD-NULLABLE et al) is genuine per-query
+      * DESCRIBE output, not a compile-time constant, so unlike
+      * WS-MAX-SELECT-ITEMS above it cannot be faked with a local
+      * WORKING-STORAGE value - it must be threaded through as a real
+      * USING parameter from the caller's own copy (see sample10.pco).
+       PROCEDURE DIVISION USING LK-ACTION LK-SEL-GROUP LK-XSELDI-GROUP
+                                 SELD-COLUMN-META LK-DISCREPANCY-COUNT.
+
+       000-MAIN.
+           EVALUATE LK-ACTION
+               WHEN "TALLY "
+                   PERFORM 100-TALLY-ROW
+               WHEN "REPORT"
+                   MOVE WS-TOTAL-DISCREPANCIES TO LK-DISCREPANCY-COUNT
+           END-EVALUATE
+           GOBACK.
+
+       100-TALLY-ROW.
+      * req 001: SELDFLAG may have just reported SQLDFND > SQLDNUM -
+      * clamp the loop bound to WS-MAX-SELECT-ITEMS so the extra,
+      * un-DESCRIBEd columns never get indexed into these 100-entry
+      * tables.
+           COMPUTE WS-COL-LOOP-LIMIT =
+                   FUNCTION MIN(SQLDFND OF LK-SEL-GROUP
+                                WS-MAX-SELECT-ITEMS)
+           PERFORM VARYING WS-COL-INDEX FROM 1 BY 1
+                   UNTIL WS-COL-INDEX > WS-COL-LOOP-LIMIT
+      * Oracle's fetch indicator is negative (typically -1) when the
+      * column value in that row is null.
+               IF SEL-DI OF LK-XSELDI-GROUP(WS-COL-INDEX) < ZERO
+                   AND SELD-COL-NOT-NULLABLE(WS-COL-INDEX)
+                   ADD 1 TO WS-NULL-DISCREPANCY-TALLY(WS-COL-INDEX)
+                   ADD 1 TO WS-TOTAL-DISCREPANCIES
+               END-IF
+           END-PERFORM.
