@@ -0,0 +1,74 @@
+      ***************************************************************
+      * SELDFLAG : Truncation watchdog for the SAMPLE10 dynamic SQL *
+      *            Method 4 driver.                                 *
+      *                                                             *
+      * Called right after DESCRIBE SELECT LIST (or DESCRIBE BIND   *
+      * VARIABLES) populates SQLDFND. Compares SQLDFND against the  *
+      * SQLDNUM the SELDSC/BNDDSC tables were sized for and, when   *
+      * DESCRIBE found more items than the table can hold, writes   *
+      * an audit record to the exceptions log instead of letting    *
+      * the extra columns silently vanish.                          *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELDFLAG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLD-EXCEPTION-LOG ASSIGN TO "sqldexcp.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLD-EXCEPTION-LOG.
+       01  SQLD-EXCEPTION-RECORD      PIC X(1200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS         PIC XX.
+       01  WS-EXCEPTION-DETAIL.
+           02  WS-EXCP-TIMESTAMP      PIC X(26).
+           02  FILLER                 PIC X VALUE SPACE.
+           02  WS-EXCP-SQLDNUM        PIC ZZZZZZZZ9.
+           02  FILLER                 PIC X VALUE SPACE.
+           02  WS-EXCP-SQLDFND        PIC ZZZZZZZZ9.
+           02  FILLER                 PIC X VALUE SPACE.
+           02  WS-EXCP-COLS-LOST      PIC ZZZZZZZZ9.
+           02  FILLER                 PIC X VALUE SPACE.
+           02  WS-EXCP-QUERY-TEXT     PIC X(1000).
+
+       LINKAGE SECTION.
+       01  LK-QUERY-TEXT              PIC X(1000).
+       01  LK-SQLDNUM                 PIC S9(9) COMP-5.
+       01  LK-SQLDFND                 PIC S9(9) COMP-5.
+       01  LK-TRUNCATED-FLAG          PIC X.
+           88  LK-WAS-TRUNCATED          VALUE 'Y'.
+           88  LK-WAS-NOT-TRUNCATED      VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-QUERY-TEXT
+                                 LK-SQLDNUM
+                                 LK-SQLDFND
+                                 LK-TRUNCATED-FLAG.
+
+       000-MAIN.
+           SET LK-WAS-NOT-TRUNCATED TO TRUE
+           IF LK-SQLDFND > LK-SQLDNUM
+               SET LK-WAS-TRUNCATED TO TRUE
+               PERFORM 100-LOG-TRUNCATION
+           END-IF
+           GOBACK.
+
+       100-LOG-TRUNCATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-EXCP-TIMESTAMP
+           MOVE LK-SQLDNUM TO WS-EXCP-SQLDNUM
+           MOVE LK-SQLDFND TO WS-EXCP-SQLDFND
+           COMPUTE WS-EXCP-COLS-LOST = LK-SQLDFND - LK-SQLDNUM
+           MOVE LK-QUERY-TEXT TO WS-EXCP-QUERY-TEXT
+
+           OPEN EXTEND SQLD-EXCEPTION-LOG
+           IF WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT SQLD-EXCEPTION-LOG
+           END-IF
+           MOVE WS-EXCEPTION-DETAIL TO SQLD-EXCEPTION-RECORD
+           WRITE SQLD-EXCEPTION-RECORD
+           CLOSE SQLD-EXCEPTION-LOG.
